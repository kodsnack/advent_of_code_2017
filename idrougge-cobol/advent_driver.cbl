@@ -0,0 +1,47 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Advent-Driver.
+      *DESCRIPTION. Runs Advent1-1 and Advent2-1 as one batch job:
+      *    Advent2-1 only runs if Advent1-1 finished cleanly, and the
+      *    driver's own RETURN-CODE reflects whichever program failed,
+      *    so a scheduler can tell which step needs attention.
+      *
+      *    Advent1-1 and Advent2-1 are ordinary CALLable COBOL
+      *    programs; build this driver together with them (statically
+      *    linked, or as dynamically loadable modules on the CALL
+      *    search path) rather than running them separately.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  step-name   PIC X(12).
+       77  step-rc     PIC S9(09) VALUE ZERO.
+       PROCEDURE DIVISION.
+           PERFORM Run-advent1
+           IF step-rc EQUAL ZERO
+               PERFORM Run-advent2
+           ELSE
+               PERFORM Report-failure
+           END-IF
+           MOVE step-rc TO RETURN-CODE
+           STOP RUN
+       .
+
+       Run-advent1.
+           MOVE 'Advent1-1' TO step-name
+           CALL 'Advent1-1'
+           MOVE RETURN-CODE TO step-rc
+       .
+
+       Run-advent2.
+           MOVE 'Advent2-1' TO step-name
+           CALL 'Advent2-1'
+           MOVE RETURN-CODE TO step-rc
+           IF step-rc NOT EQUAL ZERO
+               PERFORM Report-failure
+           END-IF
+       .
+
+       Report-failure.
+           DISPLAY step-name ' failed, return code ' step-rc
+           DISPLAY 'Advent-Driver: stopping batch'
+       .
+
+       END PROGRAM Advent-Driver.
