@@ -0,0 +1,9 @@
+      * Shared audit-log record, appended to by every Advent program
+      * so a day's runs can be reconciled from one place.
+       01  audit-log-record.
+           05  audit-program-id      PIC X(12).
+           05  audit-run-date        PIC X(10).
+           05  audit-run-time        PIC X(08).
+           05  audit-input-file      PIC X(100).
+           05  audit-records-read    PIC 9(10).
+           05  audit-summa           PIC 9(10).
