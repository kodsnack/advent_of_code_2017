@@ -0,0 +1,53 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Advent-Report.
+      *DESCRIPTION. Lists every answer recorded in the shared
+      *    answers.dat master file (day number, puzzle number, final
+      *    summa, and the run date/time that produced it), one line
+      *    per record, in the order they were written.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT master-file ASSIGN TO 'answers.dat'
+                             ORGANIZATION IS LINE SEQUENTIAL
+                             FILE STATUS IS master-file-status.
+       DATA DIVISION.
+       FILE SECTION.
+       FD master-file.
+           COPY "answerfile.cpy".
+       WORKING-STORAGE SECTION.
+       77  master-file-status PIC XX.
+       77  print-line          PIC X(80).
+       01  switches.
+           05  eof-switch      PIC 9     VALUE 0.
+           88  eof                       VALUE 1.
+       PROCEDURE DIVISION.
+           OPEN INPUT master-file
+           IF master-file-status NOT EQUAL '00'
+               DISPLAY 'Advent-Report: no answers recorded yet'
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               DISPLAY 'DAY PUZZLE SUMMA      RUN DATE  RUN TIME'
+               PERFORM UNTIL eof
+                   READ master-file
+                       AT END SET eof TO TRUE
+                       NOT AT END PERFORM Print-answer
+                   END-READ
+               END-PERFORM
+               CLOSE master-file
+           END-IF
+           STOP RUN
+       .
+
+       Print-answer.
+           MOVE SPACES TO print-line
+           STRING answer-day-number ' '
+               answer-puzzle-number '      '
+               answer-summa '  '
+               answer-run-date '  '
+               answer-run-time
+               DELIMITED BY SIZE INTO print-line
+           END-STRING
+           DISPLAY print-line
+       .
+
+       END PROGRAM Advent-Report.
