@@ -1,44 +1,437 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Advent1-1.
-      *DESCRIPTION. Advent of code 2017, day 1, puzzle 1.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT input-file ASSIGN TO 'day1.txt'
-                             ORGANIZATION IS SEQUENTIAL.
-       DATA DIVISION.
-       FILE SECTION.
-       FD input-file.
-       01 input-character  PIC 9.
-       WORKING-STORAGE SECTION.
-       77  first-character PIC 9.
-       77  prev-character  PIC 9.
-       77  summa           PIC 9(10) VALUE ZERO.
-       01  switches.
-           05  eof-switch  PIC 9     VALUE 0.
-           88  eof                   VALUE 1.
-       PROCEDURE DIVISION.
-           OPEN INPUT input-file
-           READ input-file
-           MOVE input-character TO first-character
-           MOVE input-character TO prev-character
-           PERFORM UNTIL eof
-               PERFORM Read-next-character
-               IF input-character EQUALS prev-character THEN 
-                   ADD input-character TO summa
-               END-IF
-               MOVE input-character TO prev-character
-           END-PERFORM
-           CLOSE input-file
-           DISPLAY summa
-           STOP RUN
-       .
-
-       Read-next-character.
-           READ input-file
-               AT END SET eof TO TRUE
-               MOVE first-character TO input-character
-           END-READ
-       .
-
-       END PROGRAM Advent1-1.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Advent1-1.
+      *DESCRIPTION. Advent of code 2017, day 1, puzzle 1 (and, when
+      *    DAY1_MODE is set to 2, puzzle 2's halfway-around variant).
+      *
+      *    Input file name comes from the command line, then from
+      *    environment variable DAY1_INPUT_FILE, then defaults to
+      *    'day1.txt' so operations can repoint a run without a
+      *    recompile.
+      *
+      *    The scan checkpoints its position every checkpoint-interval
+      *    reads to day1.ckp so an abended run can restart from the
+      *    last checkpoint instead of from byte one; bad (non-numeric)
+      *    bytes in the input are reported to day1.exc and excluded
+      *    from the scan rather than corrupting summa.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT input-file ASSIGN TO DYNAMIC input-file-name
+                             ORGANIZATION IS SEQUENTIAL
+                             FILE STATUS IS input-file-status.
+           SELECT checkpoint-file ASSIGN TO 'day1.ckp'
+                             ORGANIZATION IS SEQUENTIAL
+                             FILE STATUS IS checkpoint-status.
+           SELECT exception-file ASSIGN TO 'day1.exc'
+                             ORGANIZATION IS LINE SEQUENTIAL
+                             FILE STATUS IS exception-file-status.
+           SELECT audit-log-file ASSIGN TO 'audit.log'
+                             ORGANIZATION IS LINE SEQUENTIAL
+                             FILE STATUS IS audit-log-status.
+           SELECT report-file ASSIGN TO 'day1.rpt'
+                             ORGANIZATION IS LINE SEQUENTIAL
+                             FILE STATUS IS report-file-status.
+           SELECT master-file ASSIGN TO 'answers.dat'
+                             ORGANIZATION IS LINE SEQUENTIAL
+                             FILE STATUS IS master-file-status.
+       DATA DIVISION.
+       FILE SECTION.
+       FD input-file.
+       01 input-character  PIC 9.
+       01 input-character-alpha PIC X.
+       FD checkpoint-file.
+       01 checkpoint-record.
+           05  ckpt-raw-read-count  PIC 9(10).
+           05  ckpt-prev-character  PIC 9.
+           05  ckpt-summa           PIC 9(10).
+       FD exception-file.
+       01 exception-record.
+           05  exc-raw-read-count   PIC 9(10).
+           05  exc-filler           PIC X.
+           05  exc-character        PIC X.
+           05  exc-filler2          PIC X.
+           05  exc-code             PIC 9(03).
+       FD audit-log-file.
+           COPY "auditlog.cpy".
+       FD report-file.
+       01 report-line              PIC X(120).
+       FD master-file.
+           COPY "answerfile.cpy".
+       WORKING-STORAGE SECTION.
+       77  first-character      PIC 9.
+       77  prev-character       PIC 9.
+       77  summa                PIC 9(10) VALUE ZERO.
+       77  summa2               PIC 9(10) VALUE ZERO.
+       77  input-file-name      PIC X(100) VALUE 'day1.txt'.
+       77  run-mode             PIC X      VALUE '1'.
+       77  run-date             PIC X(10).
+       77  run-time             PIC X(08).
+       77  raw-read-count       PIC 9(10)  VALUE ZERO.
+       77  checkpoint-interval  PIC 9(10)  VALUE 1000.
+       77  checkpoint-status    PIC XX.
+       77  input-file-status    PIC XX.
+       77  audit-log-status     PIC XX.
+       77  master-file-status   PIC XX.
+       77  exception-file-status PIC XX.
+       77  report-file-status   PIC XX.
+       77  checkpoint-saved-count PIC 9(10) VALUE ZERO.
+       77  exception-count      PIC 9(05)  VALUE ZERO.
+       77  half-length          PIC 9(08)  VALUE ZERO.
+       77  table-index          PIC 9(08)  VALUE ZERO.
+       77  wrap-index           PIC 9(08)  VALUE ZERO.
+       01  switches.
+           05  eof-switch       PIC 9     VALUE 0.
+           88  eof                        VALUE 1.
+           05  restart-switch   PIC 9     VALUE 0.
+           88  restarting-run             VALUE 1.
+           05  part-two-switch  PIC 9     VALUE 0.
+           88  part-two-mode              VALUE 1.
+           05  overflow-switch  PIC 9     VALUE 0.
+           88  table-overflow              VALUE 1.
+      * table-digit is sized to the same multi-megabyte scale the
+      * checkpoint/restart support is meant for (10,000,000 digits is
+      * a ~10MB day1.txt); it only needs to hold the file's digits
+      * when DAY1_MODE=2 is active; mode 1 never uses it.
+       01  digit-table.
+           05  table-length     PIC 9(08) VALUE ZERO.
+           05  table-digit      PIC 9 OCCURS 1 TO 10000000 TIMES
+                                 DEPENDING ON table-length.
+       PROCEDURE DIVISION.
+           PERFORM Determine-run-parameters
+           OPEN INPUT input-file
+           IF input-file-status NOT EQUAL '00'
+               DISPLAY 'Advent1-1: cannot open input file '
+                   input-file-name
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               OPEN OUTPUT exception-file
+               IF exception-file-status NOT EQUAL '00'
+                   DISPLAY 'Advent1-1: cannot open exception file '
+                       'day1.exc'
+                   MOVE 1 TO RETURN-CODE
+                   CLOSE input-file
+               ELSE
+                   PERFORM Get-first-valid-digit
+                   PERFORM Resume-from-checkpoint
+                   PERFORM UNTIL eof
+                       PERFORM Get-next-valid-digit
+                       IF input-character = prev-character THEN
+                           ADD input-character TO summa
+                       END-IF
+                       MOVE input-character TO prev-character
+                       IF NOT eof
+                           PERFORM Checkpoint-if-due
+                       END-IF
+                   END-PERFORM
+                   CLOSE input-file
+                   CLOSE exception-file
+                   IF part-two-mode
+                       PERFORM Compute-part-two
+                   END-IF
+                   PERFORM Clear-checkpoint
+                   PERFORM Write-audit-record
+                   PERFORM Write-report
+                   PERFORM Write-master-answer
+               END-IF
+           END-IF
+           GOBACK
+       .
+
+       Determine-run-parameters.
+           MOVE 'day1.txt' TO input-file-name
+           ACCEPT input-file-name FROM COMMAND-LINE
+           IF input-file-name EQUAL SPACES
+               ACCEPT input-file-name FROM ENVIRONMENT
+                   'DAY1_INPUT_FILE'
+                   ON EXCEPTION
+                       MOVE 'day1.txt' TO input-file-name
+               END-ACCEPT
+           END-IF
+           ACCEPT run-mode FROM ENVIRONMENT 'DAY1_MODE'
+               ON EXCEPTION
+                   MOVE '1' TO run-mode
+           END-ACCEPT
+           IF run-mode EQUAL '2'
+               SET part-two-mode TO TRUE
+           END-IF
+           ACCEPT run-date FROM DATE YYYYMMDD
+           ACCEPT run-time FROM TIME
+       .
+
+      * Reads raw bytes until the first numeric digit is found,
+      * establishing first-character/prev-character for the circular
+      * comparison; any bad bytes met along the way are reported.
+       Get-first-valid-digit.
+           PERFORM Read-one-byte
+           PERFORM UNTIL eof OR input-character IS NUMERIC
+               PERFORM Record-exception
+               PERFORM Read-one-byte
+           END-PERFORM
+           IF NOT eof
+               MOVE input-character TO first-character
+               MOVE input-character TO prev-character
+               IF part-two-mode
+                   PERFORM Store-digit
+               END-IF
+           END-IF
+       .
+
+      * Reads forward to the next numeric digit (skipping and
+      * reporting bad bytes); on true end of file, re-presents
+      * first-character so the circular wrap-around comparison
+      * in the main PERFORM still sees a value to compare against.
+       Get-next-valid-digit.
+           PERFORM Read-one-byte
+           PERFORM UNTIL eof OR input-character IS NUMERIC
+               PERFORM Record-exception
+               PERFORM Read-one-byte
+           END-PERFORM
+           IF eof
+               MOVE first-character TO input-character
+           ELSE
+               IF part-two-mode
+                   PERFORM Store-digit
+               END-IF
+           END-IF
+       .
+
+       Read-one-byte.
+           READ input-file
+               AT END SET eof TO TRUE
+               NOT AT END ADD 1 TO raw-read-count
+           END-READ
+       .
+
+      * table-length must stay within table-digit's declared OCCURS
+      * ceiling (10,000,000); a file with more valid digits than that
+      * under DAY1_MODE=2 stops growing the table instead of indexing
+      * past it, and the shortfall is reported rather than left silent.
+       Store-digit.
+           IF table-length NOT LESS THAN 10000000
+               PERFORM Report-table-overflow
+           ELSE
+               ADD 1 TO table-length
+               MOVE input-character TO table-digit(table-length)
+           END-IF
+       .
+
+      * The table simply stops growing once full; puzzle 1's scan
+      * (which does not depend on digit-table) still runs to true EOF,
+      * so only the part-two summa is affected by the shortfall.
+       Report-table-overflow.
+           IF NOT table-overflow
+               SET table-overflow TO TRUE
+               DISPLAY 'Advent1-1: digit table full at 10000000 '
+                   'digits, part-two summa will be incomplete'
+           END-IF
+       .
+
+      * Non-printable bytes (a stray newline, tab, and the like) are
+      * not safe to write verbatim into a LINE SEQUENTIAL record, so
+      * the character column shows a placeholder for those and the
+      * byte's numeric code is always recorded alongside it.
+       Record-exception.
+           ADD 1 TO exception-count
+           MOVE raw-read-count TO exc-raw-read-count
+           MOVE SPACE TO exc-filler
+           MOVE SPACE TO exc-filler2
+           COMPUTE exc-code = FUNCTION ORD(input-character-alpha) - 1
+           IF input-character-alpha NOT < SPACE AND
+               input-character-alpha NOT > '~'
+               MOVE input-character-alpha TO exc-character
+           ELSE
+               MOVE '.' TO exc-character
+           END-IF
+           WRITE exception-record
+       .
+
+       Checkpoint-if-due.
+           IF FUNCTION MOD(raw-read-count checkpoint-interval) = 0
+               PERFORM Write-checkpoint
+           END-IF
+       .
+
+       Write-checkpoint.
+           OPEN OUTPUT checkpoint-file
+           IF checkpoint-status NOT EQUAL '00'
+               DISPLAY 'Advent1-1: cannot open checkpoint file '
+                   'day1.ckp, continuing without a checkpoint'
+           ELSE
+               MOVE raw-read-count TO ckpt-raw-read-count
+               MOVE prev-character TO ckpt-prev-character
+               MOVE summa TO ckpt-summa
+               WRITE checkpoint-record
+               CLOSE checkpoint-file
+           END-IF
+       .
+
+      * Run completed normally - an empty checkpoint file means the
+      * next run has nothing to restart from.
+       Clear-checkpoint.
+           OPEN OUTPUT checkpoint-file
+           IF checkpoint-status NOT EQUAL '00'
+               DISPLAY 'Advent1-1: cannot open checkpoint file '
+                   'day1.ckp to clear it'
+           ELSE
+               CLOSE checkpoint-file
+           END-IF
+       .
+
+      * If a non-empty checkpoint exists, restore prev-character and
+      * summa from it and replay reads up to the checkpointed count
+      * so digit-table is rebuilt for the part-two pass, without
+      * redoing the comparisons already reflected in summa.
+       Resume-from-checkpoint.
+           OPEN INPUT checkpoint-file
+           IF checkpoint-status EQUAL '00'
+               READ checkpoint-file
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE ckpt-raw-read-count TO
+                           checkpoint-saved-count
+                       MOVE ckpt-prev-character TO prev-character
+                       MOVE ckpt-summa TO summa
+                       SET restarting-run TO TRUE
+               END-READ
+               CLOSE checkpoint-file
+           END-IF
+           IF restarting-run
+               PERFORM Skip-and-rebuild-table
+                   UNTIL eof OR raw-read-count NOT LESS THAN
+                       checkpoint-saved-count
+           END-IF
+       .
+
+       Skip-and-rebuild-table.
+           PERFORM Read-one-byte
+           PERFORM UNTIL eof OR input-character IS NUMERIC
+               PERFORM Record-exception
+               PERFORM Read-one-byte
+           END-PERFORM
+           IF NOT eof
+               IF part-two-mode
+                   PERFORM Store-digit
+               END-IF
+           END-IF
+       .
+
+      * Puzzle 2: compare each digit to the one half the list length
+      * further around the circular list instead of the next one.
+       Compute-part-two.
+           COMPUTE half-length = table-length / 2
+           MOVE ZERO TO table-index
+           PERFORM Compare-half-pair
+               UNTIL table-index NOT LESS THAN table-length
+       .
+
+       Compare-half-pair.
+           ADD 1 TO table-index
+           COMPUTE wrap-index = table-index + half-length
+           IF wrap-index > table-length
+               COMPUTE wrap-index = wrap-index - table-length
+           END-IF
+           IF table-digit(table-index) EQUAL table-digit(wrap-index)
+               ADD table-digit(table-index) TO summa2
+           END-IF
+       .
+
+       Write-audit-record.
+           OPEN EXTEND audit-log-file
+           IF audit-log-status EQUAL '35'
+               OPEN OUTPUT audit-log-file
+           END-IF
+           MOVE 'Advent1-1' TO audit-program-id
+           MOVE run-date TO audit-run-date
+           MOVE run-time TO audit-run-time
+           MOVE input-file-name TO audit-input-file
+           MOVE raw-read-count TO audit-records-read
+           MOVE summa TO audit-summa
+           WRITE audit-log-record
+           CLOSE audit-log-file
+       .
+
+       Write-report.
+           OPEN OUTPUT report-file
+           IF report-file-status NOT EQUAL '00'
+               DISPLAY 'Advent1-1: cannot open report file day1.rpt'
+           ELSE
+               MOVE SPACES TO report-line
+               STRING 'PROGRAM      : Advent1-1' DELIMITED BY SIZE
+                   INTO report-line
+               END-STRING
+               WRITE report-line
+               MOVE SPACES TO report-line
+               STRING 'RUN DATE     : ' run-date DELIMITED BY SIZE
+                   INTO report-line
+               END-STRING
+               WRITE report-line
+               MOVE SPACES TO report-line
+               STRING 'RUN TIME     : ' run-time DELIMITED BY SIZE
+                   INTO report-line
+               END-STRING
+               WRITE report-line
+               MOVE SPACES TO report-line
+               STRING 'INPUT FILE   : ' input-file-name
+                   DELIMITED BY SIZE INTO report-line
+               END-STRING
+               WRITE report-line
+               MOVE SPACES TO report-line
+               STRING 'RECORDS READ : ' raw-read-count
+                   DELIMITED BY SIZE INTO report-line
+               END-STRING
+               WRITE report-line
+               MOVE SPACES TO report-line
+               STRING 'EXCEPTIONS   : ' exception-count
+                   DELIMITED BY SIZE INTO report-line
+               END-STRING
+               WRITE report-line
+               MOVE SPACES TO report-line
+               STRING 'FINAL SUMMA  : ' summa DELIMITED BY SIZE
+                   INTO report-line
+               END-STRING
+               WRITE report-line
+               IF part-two-mode
+                   MOVE SPACES TO report-line
+                   STRING 'PART-TWO SUMMA : ' summa2
+                       DELIMITED BY SIZE INTO report-line
+                   END-STRING
+                   WRITE report-line
+                   IF table-overflow
+                       MOVE SPACES TO report-line
+                       STRING 'WARNING      : DIGIT TABLE FULL, '
+                           'PART-TWO SUMMA INCOMPLETE'
+                           DELIMITED BY SIZE INTO report-line
+                       END-STRING
+                       WRITE report-line
+                   END-IF
+               END-IF
+               CLOSE report-file
+           END-IF
+       .
+
+       Write-master-answer.
+           OPEN EXTEND master-file
+           IF master-file-status EQUAL '35'
+               OPEN OUTPUT master-file
+           END-IF
+           MOVE 1 TO answer-day-number
+           MOVE 1 TO answer-puzzle-number
+           MOVE summa TO answer-summa
+           MOVE run-date TO answer-run-date
+           MOVE run-time TO answer-run-time
+           WRITE answer-record
+           CLOSE master-file
+           IF part-two-mode
+               OPEN EXTEND master-file
+               IF master-file-status EQUAL '35'
+                   OPEN OUTPUT master-file
+               END-IF
+               MOVE 2 TO answer-puzzle-number
+               MOVE summa2 TO answer-summa
+               WRITE answer-record
+               CLOSE master-file
+           END-IF
+       .
+
+       END PROGRAM Advent1-1.
