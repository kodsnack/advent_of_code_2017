@@ -1,57 +1,217 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Advent2-1.
       *DESCRIPTION. Advent of code 2017, day 2, puzzle 1.
+      *
+      *    Input file name comes from the command line, then from
+      *    environment variable DAY2_INPUT_FILE, then defaults to
+      *    'day2.txt' so operations can repoint a run without a
+      *    recompile.
+      *
+      *    Each tab-delimited number is validated before it takes
+      *    part in the min/max reconciliation; lines containing a
+      *    token that isn't a plain number are reported to day2.exc
+      *    and excluded from summa. A per-line detail of the smaller
+      *    and bigger values found is written to day2.det, and a
+      *    formatted report replaces the old bare DISPLAY of summa.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT input-file ASSIGN TO 'day2.txt'
-                             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT input-file ASSIGN TO DYNAMIC input-file-name
+                             ORGANIZATION IS LINE SEQUENTIAL
+                             FILE STATUS IS input-file-status.
+           SELECT detail-file ASSIGN TO 'day2.det'
+                             ORGANIZATION IS LINE SEQUENTIAL
+                             FILE STATUS IS detail-file-status.
+           SELECT exception-file ASSIGN TO 'day2.exc'
+                             ORGANIZATION IS LINE SEQUENTIAL
+                             FILE STATUS IS exception-file-status.
+           SELECT audit-log-file ASSIGN TO 'audit.log'
+                             ORGANIZATION IS LINE SEQUENTIAL
+                             FILE STATUS IS audit-log-status.
+           SELECT report-file ASSIGN TO 'day2.rpt'
+                             ORGANIZATION IS LINE SEQUENTIAL
+                             FILE STATUS IS report-file-status.
+           SELECT master-file ASSIGN TO 'answers.dat'
+                             ORGANIZATION IS LINE SEQUENTIAL
+                             FILE STATUS IS master-file-status.
        DATA DIVISION.
        FILE SECTION.
        FD input-file.
        01 input-line  PIC X(256).
+       FD detail-file.
+       01 detail-line PIC X(80).
+       FD exception-file.
+       01 exception-line PIC X(290).
+       FD audit-log-file.
+           COPY "auditlog.cpy".
+       FD report-file.
+       01 report-line PIC X(120).
+       FD master-file.
+           COPY "answerfile.cpy".
        WORKING-STORAGE SECTION.
        77  digits          PIC 999999.
+       77  digits-alpha    PIC X(6).
+       77  digits-length   PIC 99.
        77  smaller         PIC 999999.
        77  bigger          PIC 999999.
+       77  line-diff       PIC 999999.
        77  ptr             PIC 999   VALUE 1.
        77  tab             PIC X     VALUE X'09'.
        77  summa           PIC 9(10) VALUE ZERO.
+       77  input-file-name PIC X(100) VALUE 'day2.txt'.
+       77  run-date        PIC X(10).
+       77  run-time        PIC X(08).
+       77  line-number     PIC 9(10) VALUE ZERO.
+       77  exception-count PIC 9(05) VALUE ZERO.
+       77  line-length     PIC 999   VALUE ZERO.
+       77  clean-line      PIC X(256).
+       77  audit-log-status PIC XX.
+       77  master-file-status PIC XX.
+       77  input-file-status PIC XX.
+       77  detail-file-status PIC XX.
+       77  exception-file-status PIC XX.
+       77  report-file-status PIC XX.
        01  switches.
            05  eof-switch  PIC 9     VALUE 0.
            88  eof                   VALUE 1.
            05  eol-switch  PIC 9     VALUE 0.
            88  end-of-line           VALUE 1.
+           05  line-bad-switch PIC 9 VALUE 0.
+           88  line-bad              VALUE 1.
+           05  first-switch    PIC 9 VALUE 0.
+           88  first-token            VALUE 1.
        PROCEDURE DIVISION.
        Main.
+           PERFORM Determine-run-parameters
            OPEN INPUT input-file
-           PERFORM UNTIL eof
-               READ input-file
-                   AT END SET eof TO TRUE
-                   NOT AT END PERFORM Process-line
-               END-READ
-           END-PERFORM
-           CLOSE input-file
-           DISPLAY summa
+           IF input-file-status NOT EQUAL '00'
+               DISPLAY 'Advent2-1: cannot open input file '
+                   input-file-name
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               OPEN OUTPUT detail-file
+               OPEN OUTPUT exception-file
+               IF detail-file-status NOT EQUAL '00' OR
+                   exception-file-status NOT EQUAL '00'
+                   DISPLAY 'Advent2-1: cannot open detail or '
+                       'exception file'
+                   MOVE 1 TO RETURN-CODE
+                   CLOSE input-file
+               ELSE
+                   PERFORM UNTIL eof
+                       READ input-file
+                           AT END SET eof TO TRUE
+                           NOT AT END
+                               ADD 1 TO line-number
+                               PERFORM Process-line
+                       END-READ
+                   END-PERFORM
+                   CLOSE input-file
+                   CLOSE detail-file
+                   CLOSE exception-file
+                   PERFORM Write-audit-record
+                   PERFORM Write-report
+                   PERFORM Write-master-answer
+               END-IF
+           END-IF
            GOBACK
        .
 
+       Determine-run-parameters.
+           MOVE 'day2.txt' TO input-file-name
+           ACCEPT input-file-name FROM COMMAND-LINE
+           IF input-file-name EQUAL SPACES
+               ACCEPT input-file-name FROM ENVIRONMENT
+                   'DAY2_INPUT_FILE'
+                   ON EXCEPTION
+                       MOVE 'day2.txt' TO input-file-name
+               END-ACCEPT
+           END-IF
+           ACCEPT run-date FROM DATE YYYYMMDD
+           ACCEPT run-time FROM TIME
+       .
+
+      * Unstrings each tab-delimited token on the line, validating it
+      * before it takes part in the min/max comparison; a line with a
+      * bad token is reported whole to day2.exc and excluded from
+      * summa, but the rest of the file is still processed. A blank
+      * line has no token to unstring at all (UNSTRING against a
+      * zero-length reference modification never satisfies its NOT ON
+      * OVERFLOW condition), so it is rejected outright instead of
+      * being handed to Unstring-next-token.
        Process-line.
            INITIALIZE eol-switch
-           MOVE 1 TO ptr
-           UNSTRING input-line DELIMITED BY tab INTO digits
+           INITIALIZE line-bad-switch
+           SET first-token TO TRUE
+           PERFORM Find-line-length
+           IF line-length = 0
+               SET line-bad TO TRUE
+           ELSE
+               MOVE 1 TO ptr
+               PERFORM Unstring-next-token
+               PERFORM UNTIL end-of-line
+                   PERFORM Unstring-next-token
+               END-PERFORM
+           END-IF
+           IF line-bad
+               PERFORM Record-line-exception
+           ELSE
+               COMPUTE summa = summa + bigger - smaller
+               PERFORM Write-detail-line
+           END-IF
+       .
+
+      * input-line is a fixed PIC X(256) buffer, trailing-padded with
+      * spaces beyond the text actually read; the trailing tab-
+      * delimited token on the line must stop at that padding, not
+      * run to the end of the buffer, so tokens are unstrung out of
+      * just the significant, non-padded portion of the line.
+       Find-line-length.
+           MOVE 256 TO line-length
+           PERFORM Trim-trailing-space
+               UNTIL line-length = 0 OR
+                   input-line(line-length:1) NOT = SPACE
+       .
+
+       Trim-trailing-space.
+           SUBTRACT 1 FROM line-length
+       .
+
+       Unstring-next-token.
+           UNSTRING input-line(1:line-length) DELIMITED BY tab
+               INTO digits-alpha
+               COUNT IN digits-length
                WITH POINTER ptr
+               NOT ON OVERFLOW SET end-of-line TO TRUE
            END-UNSTRING
-           MOVE digits TO smaller
-           MOVE digits TO bigger
-           PERFORM UNTIL end-of-line
-               UNSTRING input-line DELIMITED BY tab INTO digits
-                   WITH POINTER ptr
-                   NOT ON OVERFLOW SET end-of-line TO TRUE
-               END-UNSTRING
+           PERFORM Validate-token
+           IF NOT line-bad
+               PERFORM Take-token-into-minmax
+           END-IF
+       .
+
+      * digits-alpha must be all-numeric and no wider than the PIC
+      * 999999 it is about to be moved into; anything else marks the
+      * whole line bad.
+       Validate-token.
+           IF digits-length = 0 OR digits-length > 6
+               SET line-bad TO TRUE
+           ELSE
+               IF digits-alpha(1:digits-length) IS NOT NUMERIC
+                   SET line-bad TO TRUE
+               END-IF
+           END-IF
+       .
+
+       Take-token-into-minmax.
+           MOVE digits-alpha TO digits
+           IF first-token
+               MOVE digits TO smaller
+               MOVE digits TO bigger
+               MOVE 0 TO first-switch
+           ELSE
                PERFORM MinMax
-           END-PERFORM
-           COMPUTE summa = summa + bigger - smaller
+           END-IF
        .
 
        MinMax.
@@ -59,4 +219,104 @@
            COMPUTE bigger = FUNCTION MAX(bigger digits)
        .
 
+       Write-detail-line.
+           COMPUTE line-diff = bigger - smaller
+           MOVE SPACES TO detail-line
+           STRING 'LINE ' line-number
+               ' SMALLER: ' smaller
+               ' BIGGER: ' bigger
+               ' DIFF: ' line-diff
+               DELIMITED BY SIZE INTO detail-line
+           END-STRING
+           WRITE detail-line
+       .
+
+      * input-line's tab delimiters would otherwise land in the report
+      * as raw control bytes, which LINE SEQUENTIAL output rejects, so
+      * the copy going into the exception line has them blanked out.
+       Record-line-exception.
+           ADD 1 TO exception-count
+           MOVE input-line TO clean-line
+           INSPECT clean-line REPLACING ALL tab BY SPACE
+           MOVE SPACES TO exception-line
+           STRING 'LINE ' line-number
+               ' REJECTED: ' clean-line
+               DELIMITED BY SIZE INTO exception-line
+           END-STRING
+           WRITE exception-line
+       .
+
+       Write-audit-record.
+           OPEN EXTEND audit-log-file
+           IF audit-log-status EQUAL '35'
+               OPEN OUTPUT audit-log-file
+           END-IF
+           MOVE 'Advent2-1' TO audit-program-id
+           MOVE run-date TO audit-run-date
+           MOVE run-time TO audit-run-time
+           MOVE input-file-name TO audit-input-file
+           MOVE line-number TO audit-records-read
+           MOVE summa TO audit-summa
+           WRITE audit-log-record
+           CLOSE audit-log-file
+       .
+
+       Write-report.
+           OPEN OUTPUT report-file
+           IF report-file-status NOT EQUAL '00'
+               DISPLAY 'Advent2-1: cannot open report file day2.rpt'
+           ELSE
+               MOVE SPACES TO report-line
+               STRING 'PROGRAM      : Advent2-1' DELIMITED BY SIZE
+                   INTO report-line
+               END-STRING
+               WRITE report-line
+               MOVE SPACES TO report-line
+               STRING 'RUN DATE     : ' run-date DELIMITED BY SIZE
+                   INTO report-line
+               END-STRING
+               WRITE report-line
+               MOVE SPACES TO report-line
+               STRING 'RUN TIME     : ' run-time DELIMITED BY SIZE
+                   INTO report-line
+               END-STRING
+               WRITE report-line
+               MOVE SPACES TO report-line
+               STRING 'INPUT FILE   : ' input-file-name
+                   DELIMITED BY SIZE INTO report-line
+               END-STRING
+               WRITE report-line
+               MOVE SPACES TO report-line
+               STRING 'RECORDS READ : ' line-number DELIMITED BY SIZE
+                   INTO report-line
+               END-STRING
+               WRITE report-line
+               MOVE SPACES TO report-line
+               STRING 'EXCEPTIONS   : ' exception-count
+                   DELIMITED BY SIZE INTO report-line
+               END-STRING
+               WRITE report-line
+               MOVE SPACES TO report-line
+               STRING 'FINAL SUMMA  : ' summa DELIMITED BY SIZE
+                   INTO report-line
+               END-STRING
+               WRITE report-line
+               CLOSE report-file
+           END-IF
+       .
+
+       Write-master-answer.
+           OPEN EXTEND master-file
+           IF master-file-status EQUAL '35'
+               OPEN OUTPUT master-file
+           END-IF
+           MOVE 2 TO answer-day-number
+           MOVE 1 TO answer-puzzle-number
+           MOVE summa TO answer-summa
+           MOVE run-date TO answer-run-date
+           MOVE run-time TO answer-run-time
+           WRITE answer-record
+           CLOSE master-file
+       .
+
        END PROGRAM Advent2-1.
