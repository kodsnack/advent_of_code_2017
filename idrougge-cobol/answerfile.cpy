@@ -0,0 +1,8 @@
+      * Shared master-answers record, one per day/puzzle, written by
+      * every Advent program and listed by Advent-Report.
+       01  answer-record.
+           05  answer-day-number     PIC 9(02).
+           05  answer-puzzle-number  PIC 9(02).
+           05  answer-summa          PIC 9(10).
+           05  answer-run-date       PIC X(10).
+           05  answer-run-time       PIC X(08).
